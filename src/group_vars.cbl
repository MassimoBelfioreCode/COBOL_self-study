@@ -1,20 +1,24 @@
+      >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. GROUP_VARS.
 DATA DIVISION.
     WORKING-STORAGE SECTION.
     *> libro così è una group variable, globale e unica all'interno del programma
-        01 LIBRO-GROUP.
-            02 TIT PIC X(20).
-            02 AUT PIC X(20).
-            02 GEN PIC X(20).
-            02 PREZZO PIC 9(2).9(1) VALUE 15.90.
-            
+    *> stesso layout condiviso del catalogo (copybook LIBRO)
+        COPY LIBRO REPLACING ==:LIBRO-REC:== BY ==LIBRO-GROUP==
+                              ==:PFX:==       BY ==LG==.
+
 PROCEDURE DIVISION.
     DISPLAY "Libro 1".
-    
-    SET AUT TO "Stephen King".
-    SET GEN TO "Horror".
-    SET TIT TO "Pet Sematary".
+
+    SET LG-CODICE  TO "0000000001".
+    SET LG-ISBN    TO "9780385199557".
+    SET LG-AUT     TO "Stephen King".
+    SET LG-GEN     TO "Horror".
+    SET LG-TIT     TO "Pet Sematary".
+    SET LG-EDITORE TO "Doubleday".
+    SET LG-ANNO-PUB TO 1983.
+    SET LG-COPIE    TO 3.
+    SET LG-PREZZO   TO 15.90.
     DISPLAY LIBRO-GROUP.
 STOP RUN.
-
