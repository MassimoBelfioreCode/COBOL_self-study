@@ -0,0 +1,84 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PRESTITI-SCADUTI.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        *> stesso file movimenti scritto da PRESTITO/RIENTRO; qui letto
+        *> solo in sequenza per il report, in ordine di chiave
+        SELECT PRESTITI ASSIGN TO "PRESTITI"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS PR-ID-PRESTITO
+            FILE STATUS IS WS-PRESTITI-STATUS.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD  PRESTITI.
+        COPY PRESTITO REPLACING ==:PRESTITO-REC:== BY ==PRESTITO-RECORD==
+                                 ==:PFX:==          BY ==PR==.
+
+    WORKING-STORAGE SECTION.
+      01 WS-PRESTITI-STATUS PIC X(2).
+            88 WS-PRESTITI-OK  VALUE "00".
+            88 WS-PRESTITI-EOF VALUE "10".
+
+      01 WS-DATA-ODIERNA PIC 9(8).
+      01 WS-DATA-SCADENZA-NUM PIC 9(8).
+      01 WS-GIORNI-RITARDO PIC 9(4).
+
+      01 WS-TARIFFA-GIORNALIERA PIC 9V99 VALUE 0.20.
+      01 WS-MULTA PIC 9(5)V99.
+
+      01 WS-TOT-SCADUTI PIC 9(4) VALUE 0.
+      01 WS-TOT-MULTE   PIC 9(6)V99 VALUE 0.
+
+PROCEDURE DIVISION.
+0000-MAIN.
+    ACCEPT WS-DATA-ODIERNA FROM DATE YYYYMMDD
+    PERFORM 1000-APRI-FILE
+    PERFORM 2000-ELABORA-PRESTITI
+    PERFORM 3000-STAMPA-TOTALI
+    CLOSE PRESTITI
+    STOP RUN.
+
+1000-APRI-FILE.
+    OPEN INPUT PRESTITI
+    DISPLAY "--- Prestiti scaduti al " WS-DATA-ODIERNA " ---".
+
+2000-ELABORA-PRESTITI.
+    READ PRESTITI
+        AT END SET WS-PRESTITI-EOF TO TRUE
+    END-READ
+    PERFORM UNTIL WS-PRESTITI-EOF
+        PERFORM 2100-VALUTA-PRESTITO
+        READ PRESTITI
+            AT END SET WS-PRESTITI-EOF TO TRUE
+        END-READ
+    END-PERFORM.
+
+2100-VALUTA-PRESTITO.
+    *> un prestito gia' rientrato non e' mai in ritardo
+    IF PR-DATA-RIENTRO = SPACES
+        MOVE PR-DATA-SCADENZA TO WS-DATA-SCADENZA-NUM
+        IF WS-DATA-SCADENZA-NUM < WS-DATA-ODIERNA
+            *> differenza in giorni di calendario veri, non sul formato
+            *> YYYYMMDD grezzo
+            COMPUTE WS-GIORNI-RITARDO =
+                FUNCTION INTEGER-OF-DATE (WS-DATA-ODIERNA)
+                - FUNCTION INTEGER-OF-DATE (WS-DATA-SCADENZA-NUM)
+            COMPUTE WS-MULTA ROUNDED =
+                WS-GIORNI-RITARDO * WS-TARIFFA-GIORNALIERA
+            ADD 1            TO WS-TOT-SCADUTI
+            ADD WS-MULTA     TO WS-TOT-MULTE
+            DISPLAY "Libro " PR-CODICE-LIBRO
+                    " utente " PR-CODICE-UTENTE
+                    " scadenza " PR-DATA-SCADENZA
+                    " giorni ritardo " WS-GIORNI-RITARDO
+                    " multa " WS-MULTA
+        END-IF
+    END-IF.
+
+3000-STAMPA-TOTALI.
+    DISPLAY "--- Totale prestiti scaduti: " WS-TOT-SCADUTI
+            " - Totale multe: " WS-TOT-MULTE " ---".
