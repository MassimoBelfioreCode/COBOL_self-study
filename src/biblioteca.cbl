@@ -1,19 +1,168 @@
+      >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. BIBLIOTECA.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        SELECT LIBRO-MASTER ASSIGN TO "LIBROMST"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS LM-CODICE
+            FILE STATUS IS WS-LIBRO-STATUS.
+
+        *> log di audit: una riga per ogni scrittura sul master
+        SELECT LIBRO-AUDIT ASSIGN TO "LIBROAUD"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AUDIT-STATUS.
+
 DATA DIVISION.
+    FILE SECTION.
+    *> catalogo libri - file indicizzato (KSDS) chiave = codice catalogo
+    FD  LIBRO-MASTER.
+        COPY LIBRO REPLACING ==:LIBRO-REC:== BY ==LIBRO-MASTER-RECORD==
+                              ==:PFX:==       BY ==LM==.
+
+    FD  LIBRO-AUDIT.
+        COPY AUDIT REPLACING ==:AUDIT-REC:== BY ==AUDIT-RECORD==
+                              ==:PFX:==       BY ==AU==.
+
     WORKING-STORAGE SECTION.
-    *> dichiarazione di un record libro
-      01 LIBRO-RECORD.
-            02 TIT PIC X(20).
-            02 AUT PIC X(20).
-            02 GEN PIC X(20).
-            02 PREZZO PIC 9(2).9(1) VALUE 15.90.
-            
+      01 WS-LIBRO-STATUS PIC X(2).
+            88 WS-LIBRO-OK          VALUE "00".
+            88 WS-LIBRO-NON-TROVATO VALUE "23".
+            88 WS-LIBRO-DUPLICATO   VALUE "22".
+            88 WS-LIBRO-NON-ESISTE  VALUE "35".
+
+      01 WS-AUDIT-STATUS PIC X(2).
+            88 WS-AUDIT-OK VALUE "00".
+
+      01 WS-OPERATORE PIC X(8) VALUE "BATCH".
+      01 WS-DATA-ODIERNA-AUDIT PIC 9(8).
+      01 WS-ORA-ODIERNA-AUDIT  PIC 9(8).
+
+    *> vista di lavoro per la DISPLAY, stesso layout condiviso del master
+        COPY LIBRO REPLACING ==:LIBRO-REC:== BY ==LIBRO-RECORD==
+                              ==:PFX:==       BY ==LR==.
+
+      01 WS-LIBRO-VALIDO PIC X(1) VALUE "N".
+            88 LIBRO-VALIDO     VALUE "S".
+            88 LIBRO-NON-VALIDO VALUE "N".
+
+    *> PREZZO e' il prezzo netto; aliquota IVA di legge per i libri e prezzo lordo
+      01 WS-ALIQUOTA-IVA PIC 9V99 VALUE 0.22.
+      01 WS-IVA          PIC 9(4)V99.
+      01 WS-PREZZO-LORDO PIC 9(4)V99.
+
 PROCEDURE DIVISION.
-    DISPLAY "Libro 1".
-    
-    SET AUT TO "Stephen King".
-    SET GEN TO "Horror".
-    SET TIT TO "Pet Sematary".
-    DISPLAY LIBRO-RECORD.
-STOP RUN.
+0000-MAIN.
+    PERFORM 1000-APRI-CATALOGO
+    PERFORM 2000-CARICA-LIBRO
+    PERFORM 3000-LEGGI-LIBRO
+    PERFORM 3500-VALIDA-LIBRO
+    IF LIBRO-VALIDO
+        PERFORM 3700-CALCOLA-PREZZO-LORDO
+    END-IF
+    PERFORM 4000-MOSTRA-LIBRO
+    PERFORM 9000-CHIUDI-CATALOGO
+    STOP RUN.
+
+1000-APRI-CATALOGO.
+    *> il catalogo viene creato alla prima esecuzione e riusato nelle successive
+    OPEN I-O LIBRO-MASTER
+    IF WS-LIBRO-NON-ESISTE
+        OPEN OUTPUT LIBRO-MASTER
+        CLOSE LIBRO-MASTER
+        OPEN I-O LIBRO-MASTER
+    END-IF
+    OPEN EXTEND LIBRO-AUDIT
+    IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+        OPEN OUTPUT LIBRO-AUDIT
+    END-IF.
+
+2000-CARICA-LIBRO.
+    *> caricamento iniziale dell'inventario; se il codice e' gia' a catalogo
+    *> non viene ricaricato (i dati vivono nel master, non nel sorgente)
+    MOVE "0000000001"    TO LM-CODICE
+    MOVE "9780385199557" TO LM-ISBN
+    MOVE "Pet Sematary"  TO LM-TIT
+    MOVE "Stephen King"  TO LM-AUT
+    MOVE "Horror"        TO LM-GEN
+    MOVE "Doubleday"     TO LM-EDITORE
+    MOVE 1983             TO LM-ANNO-PUB
+    MOVE 3                TO LM-COPIE
+    MOVE 15.90            TO LM-PREZZO
+    WRITE LIBRO-MASTER-RECORD
+        INVALID KEY
+            DISPLAY "Libro gia' a catalogo, codice " LM-CODICE " non ricaricato"
+        NOT INVALID KEY
+            PERFORM 2100-REGISTRA-AUDIT-NUOVO-LIBRO
+    END-WRITE.
+
+2100-REGISTRA-AUDIT-NUOVO-LIBRO.
+    ACCEPT WS-DATA-ODIERNA-AUDIT FROM DATE YYYYMMDD
+    ACCEPT WS-ORA-ODIERNA-AUDIT  FROM TIME
+    MOVE WS-DATA-ODIERNA-AUDIT TO AU-DATA
+    MOVE WS-ORA-ODIERNA-AUDIT  TO AU-ORA
+    MOVE WS-OPERATORE          TO AU-OPERATORE
+    MOVE LM-CODICE              TO AU-CODICE
+    MOVE "NUOVO-LIBRO"          TO AU-CAMPO
+    MOVE SPACES                 TO AU-VAL-VECCHIO
+    MOVE LM-TIT                 TO AU-VAL-NUOVO
+    WRITE AUDIT-RECORD.
+
+3000-LEGGI-LIBRO.
+    MOVE "0000000001" TO LM-CODICE
+    READ LIBRO-MASTER
+        INVALID KEY
+            DISPLAY "Libro non trovato a catalogo: codice " LM-CODICE
+    END-READ.
+
+3500-VALIDA-LIBRO.
+    *> un titolo/autore/genere vuoto o un prezzo non positivo indicano
+    *> un record di catalogo sporco: va segnalato, non stampato
+    SET LIBRO-VALIDO TO TRUE
+    MOVE LM-CODICE  TO LR-CODICE
+    MOVE LM-ISBN    TO LR-ISBN
+    MOVE LM-TIT     TO LR-TIT
+    MOVE LM-AUT     TO LR-AUT
+    MOVE LM-GEN     TO LR-GEN
+    MOVE LM-EDITORE TO LR-EDITORE
+    MOVE LM-ANNO-PUB TO LR-ANNO-PUB
+    MOVE LM-COPIE   TO LR-COPIE
+    MOVE LM-PREZZO  TO LR-PREZZO
+    IF LR-TIT = SPACES OR LOW-VALUES
+        SET LIBRO-NON-VALIDO TO TRUE
+        DISPLAY "Scarto catalogo: titolo mancante (codice " LM-CODICE ")"
+    END-IF
+    IF LR-AUT = SPACES OR LOW-VALUES
+        SET LIBRO-NON-VALIDO TO TRUE
+        DISPLAY "Scarto catalogo: autore mancante (codice " LM-CODICE ")"
+    END-IF
+    IF LR-GEN = SPACES OR LOW-VALUES
+        SET LIBRO-NON-VALIDO TO TRUE
+        DISPLAY "Scarto catalogo: genere mancante (codice " LM-CODICE ")"
+    END-IF
+    IF LR-PREZZO NOT > 0
+        SET LIBRO-NON-VALIDO TO TRUE
+        DISPLAY "Scarto catalogo: prezzo non valido (codice " LM-CODICE ")"
+    END-IF.
+
+3700-CALCOLA-PREZZO-LORDO.
+    *> IVA al 22% sul prezzo netto LR-PREZZO, per scontrini e report vendite
+    COMPUTE WS-IVA ROUNDED = LR-PREZZO * WS-ALIQUOTA-IVA
+    COMPUTE WS-PREZZO-LORDO ROUNDED = LR-PREZZO + WS-IVA.
+
+4000-MOSTRA-LIBRO.
+    IF LIBRO-VALIDO
+        DISPLAY "Libro 1"
+        DISPLAY LIBRO-RECORD
+        DISPLAY "Prezzo netto: " LR-PREZZO
+                " - IVA (22%): " WS-IVA
+                " - Prezzo lordo: " WS-PREZZO-LORDO
+    ELSE
+        DISPLAY "Record libro " LM-CODICE " non stampato: dati non validi"
+    END-IF.
+
+9000-CHIUDI-CATALOGO.
+    CLOSE LIBRO-MASTER
+    CLOSE LIBRO-AUDIT.
