@@ -0,0 +1,143 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RICERCA-LIBRI.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        *> stesso catalogo caricato da BIBLIOTECA / PRESTITO
+        SELECT LIBRO-MASTER ASSIGN TO "LIBROMST"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS LM-CODICE
+            FILE STATUS IS WS-LIBRO-STATUS.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD  LIBRO-MASTER.
+        COPY LIBRO REPLACING ==:LIBRO-REC:== BY ==LIBRO-MASTER-RECORD==
+                              ==:PFX:==       BY ==LM==.
+
+    WORKING-STORAGE SECTION.
+      01 WS-LIBRO-STATUS PIC X(2).
+            88 WS-LIBRO-OK    VALUE "00".
+            88 WS-LIBRO-EOF   VALUE "10".
+
+      01 WS-CRITERIO.
+            02 WS-TIPO-RICERCA PIC X(1).
+                88 RICERCA-PER-GENERE VALUE "G".
+                88 RICERCA-PER-AUTORE VALUE "A".
+            *> X(30), non X(20): deve poter contenere LM-AUT per intero
+            *> (il piu' largo dei due campi cercabili), altrimenti un
+            *> nome autore oltre i 20 caratteri non puo' mai confrontare
+            *> uguale anche se digitato correttamente
+            02 WS-VALORE-RICERCA PIC X(30).
+
+      01 WS-NUM-TROVATI PIC 9(4) VALUE 0.
+      01 WS-MAX-RISULTATI PIC 9(4) VALUE 200.
+      01 WS-NUM-SCARTATI  PIC 9(4) VALUE 0.
+
+    *> tabella di lavoro per i libri che soddisfano il criterio,
+    *> riordinata per titolo prima della stampa
+      01 WS-TAB-RISULTATI.
+            02 WS-RISULTATO OCCURS 200 TIMES
+                            ASCENDING KEY IS WS-R-TIT
+                            INDEXED BY WS-IDX.
+                03 WS-R-TIT    PIC X(40).
+                03 WS-R-AUT    PIC X(30).
+                03 WS-R-GEN    PIC X(20).
+                03 WS-R-PREZZO PIC 9(3)V9(2).
+
+      01 WS-I PIC 9(4).
+      01 WS-J PIC 9(4).
+      01 WS-TEMP-RISULTATO.
+            02 WS-T-TIT    PIC X(40).
+            02 WS-T-AUT    PIC X(30).
+            02 WS-T-GEN    PIC X(20).
+            02 WS-T-PREZZO PIC 9(3)V9(2).
+
+    *> WS-R-PREZZO e' il prezzo netto; serve il lordo IVA per il report
+      01 WS-ALIQUOTA-IVA PIC 9V99 VALUE 0.22.
+      01 WS-IVA          PIC 9(4)V99.
+      01 WS-PREZZO-LORDO PIC 9(4)V99.
+
+PROCEDURE DIVISION.
+0000-MAIN.
+    PERFORM 1000-ACCETTA-CRITERIO
+    PERFORM 2000-APRI-CATALOGO
+    PERFORM 3000-CARICA-RISULTATI
+    PERFORM 4000-ORDINA-PER-TITOLO
+    PERFORM 5000-STAMPA-RISULTATI
+    CLOSE LIBRO-MASTER
+    STOP RUN.
+
+1000-ACCETTA-CRITERIO.
+    DISPLAY "Ricerca per (G)enere o (A)utore: " WITH NO ADVANCING
+    ACCEPT WS-TIPO-RICERCA
+    DISPLAY "Valore da cercare: " WITH NO ADVANCING
+    ACCEPT WS-VALORE-RICERCA.
+
+2000-APRI-CATALOGO.
+    OPEN INPUT LIBRO-MASTER.
+
+3000-CARICA-RISULTATI.
+    READ LIBRO-MASTER NEXT RECORD
+        AT END SET WS-LIBRO-EOF TO TRUE
+    END-READ
+    PERFORM UNTIL WS-LIBRO-EOF
+        PERFORM 3100-VALUTA-LIBRO
+        READ LIBRO-MASTER NEXT RECORD
+            AT END SET WS-LIBRO-EOF TO TRUE
+        END-READ
+    END-PERFORM.
+
+3100-VALUTA-LIBRO.
+    IF (RICERCA-PER-GENERE AND LM-GEN = WS-VALORE-RICERCA)
+       OR (RICERCA-PER-AUTORE AND LM-AUT = WS-VALORE-RICERCA)
+        IF WS-NUM-TROVATI < WS-MAX-RISULTATI
+            ADD 1 TO WS-NUM-TROVATI
+            MOVE LM-TIT    TO WS-R-TIT (WS-NUM-TROVATI)
+            MOVE LM-AUT    TO WS-R-AUT (WS-NUM-TROVATI)
+            MOVE LM-GEN    TO WS-R-GEN (WS-NUM-TROVATI)
+            MOVE LM-PREZZO TO WS-R-PREZZO (WS-NUM-TROVATI)
+        ELSE
+            *> tabella piena: non si scrive oltre WS-MAX-RISULTATI, ma lo
+            *> scarto va segnalato invece di troncare in silenzio
+            ADD 1 TO WS-NUM-SCARTATI
+        END-IF
+    END-IF.
+
+4000-ORDINA-PER-TITOLO.
+    *> ordinamento a bolle sulla piccola tabella in memoria: i risultati
+    *> di un singolo genere/autore sono pochi, non serve un SORT esterno
+    IF WS-NUM-TROVATI > 1
+        PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NUM-TROVATI - 1
+            PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-NUM-TROVATI - WS-I
+                IF WS-R-TIT (WS-J) > WS-R-TIT (WS-J + 1)
+                    MOVE WS-RISULTATO (WS-J)     TO WS-TEMP-RISULTATO
+                    MOVE WS-RISULTATO (WS-J + 1) TO WS-RISULTATO (WS-J)
+                    MOVE WS-TEMP-RISULTATO       TO WS-RISULTATO (WS-J + 1)
+                END-IF
+            END-PERFORM
+        END-PERFORM
+    END-IF.
+
+5000-STAMPA-RISULTATI.
+    DISPLAY "Risultati ricerca: " WS-VALORE-RICERCA " (" WS-NUM-TROVATI " libri)"
+    IF WS-NUM-SCARTATI > 0
+        DISPLAY "ATTENZIONE: " WS-NUM-SCARTATI
+                " libri corrispondenti non mostrati (limite "
+                WS-MAX-RISULTATI " risultati)"
+    END-IF
+    IF WS-NUM-TROVATI = 0
+        DISPLAY "Nessun libro trovato"
+    ELSE
+        PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NUM-TROVATI
+            *> IVA al 22% sul prezzo netto, per un report pronto per la vendita
+            COMPUTE WS-IVA ROUNDED = WS-R-PREZZO (WS-I) * WS-ALIQUOTA-IVA
+            COMPUTE WS-PREZZO-LORDO ROUNDED = WS-R-PREZZO (WS-I) + WS-IVA
+            DISPLAY WS-R-TIT (WS-I) " - " WS-R-AUT (WS-I)
+                    " - " WS-R-GEN (WS-I)
+                    " - netto " WS-R-PREZZO (WS-I)
+                    " - lordo " WS-PREZZO-LORDO
+        END-PERFORM
+    END-IF.
