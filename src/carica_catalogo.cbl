@@ -0,0 +1,254 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CARICA-CATALOGO.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        *> estrazione massiva del fornitore, un libro per riga
+        SELECT FORNITORE-FILE ASSIGN TO "FORNIDAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-FORNITORE-STATUS.
+
+        *> catalogo aggiornato con i libri del fornitore
+        SELECT LIBRO-MASTER ASSIGN TO "LIBROMST"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS LM-CODICE
+            FILE STATUS IS WS-LIBRO-STATUS.
+
+        *> unico record con il punto di ripresa dell'ultimo checkpoint
+        SELECT RESTART-FILE ASSIGN TO "RESTART"
+            ORGANIZATION IS RELATIVE
+            ACCESS MODE IS RANDOM
+            RELATIVE KEY IS WS-RESTART-KEY
+            FILE STATUS IS WS-RESTART-STATUS.
+
+        *> stesso log di audit scritto da BIBLIOTECA/AGGIORNA-PREZZO
+        SELECT LIBRO-AUDIT ASSIGN TO "LIBROAUD"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AUDIT-STATUS.
+
+DATA DIVISION.
+    FILE SECTION.
+    *> layout a tracciato fisso della riga del fornitore: stesso layout
+    *> del catalogo (copybook LIBRO), cosi' un domani che si allarga un
+    *> campo LIBRO non si rischia di disallineare la riga del fornitore
+    FD  FORNITORE-FILE.
+        COPY LIBRO REPLACING ==:LIBRO-REC:== BY ==FORNITORE-RECORD==
+                              ==:PFX:==       BY ==FOR==.
+
+    FD  LIBRO-MASTER.
+        COPY LIBRO REPLACING ==:LIBRO-REC:== BY ==LIBRO-MASTER-RECORD==
+                              ==:PFX:==       BY ==LM==.
+
+    FD  RESTART-FILE.
+      01 RESTART-RECORD.
+            02 RST-RECORD-ELABORATI PIC 9(8).
+
+    FD  LIBRO-AUDIT.
+        COPY AUDIT REPLACING ==:AUDIT-REC:== BY ==AUDIT-RECORD==
+                              ==:PFX:==       BY ==AU==.
+
+    WORKING-STORAGE SECTION.
+      01 WS-FORNITORE-STATUS PIC X(2).
+            88 WS-FORNITORE-OK  VALUE "00".
+            88 WS-FORNITORE-EOF VALUE "10".
+
+      01 WS-LIBRO-STATUS PIC X(2).
+            88 WS-LIBRO-OK         VALUE "00".
+            88 WS-LIBRO-DUPLICATO  VALUE "22".
+            88 WS-LIBRO-NON-ESISTE VALUE "35".
+
+      01 WS-RESTART-STATUS PIC X(2).
+            88 WS-RESTART-OK          VALUE "00".
+            88 WS-RESTART-NON-TROVATO VALUE "23".
+            88 WS-RESTART-NON-ESISTE  VALUE "35".
+
+      01 WS-RESTART-KEY PIC 9(4) VALUE 1.
+
+      01 WS-AUDIT-STATUS PIC X(2).
+            88 WS-AUDIT-OK VALUE "00".
+
+      01 WS-OPERATORE PIC X(8) VALUE "BATCH".
+      01 WS-DATA-ODIERNA-AUDIT PIC 9(8).
+      01 WS-ORA-ODIERNA-AUDIT  PIC 9(8).
+      01 WS-AUDIT-CAMPO PIC X(16).
+      01 WS-AUDIT-VAL-VECCHIO PIC X(40).
+
+      01 WS-LIBRO-GIA-A-CATALOGO PIC X(1) VALUE "N".
+            88 LIBRO-GIA-A-CATALOGO VALUE "S".
+            88 LIBRO-NUOVO-A-CATALOGO VALUE "N".
+
+    *> ogni WS-INTERVALLO-CHECKPOINT record elaborati si scrive un checkpoint,
+    *> cosi' un abend a meta' caricamento riparte dall'ultimo blocco e non
+    *> dal primo record del file fornitore
+      01 WS-INTERVALLO-CHECKPOINT PIC 9(5) VALUE 1000.
+
+      01 WS-RECORD-ELABORATI    PIC 9(8) VALUE 0.
+      01 WS-RECORD-DA-SALTARE   PIC 9(8) VALUE 0.
+      01 WS-RECORD-SALTATI      PIC 9(8) VALUE 0.
+
+PROCEDURE DIVISION.
+0000-MAIN.
+    PERFORM 1000-LEGGI-CHECKPOINT
+    PERFORM 2000-APRI-FILE
+    PERFORM 2500-SALTA-RECORD-GIA-ELABORATI
+    PERFORM 3000-CARICA-FORNITORE
+    PERFORM 4000-SCRIVI-CHECKPOINT-FINALE
+    PERFORM 9000-CHIUDI-FILE
+    STOP RUN.
+
+1000-LEGGI-CHECKPOINT.
+    *> se il file di restart non esiste ancora si riparte dal record 1
+    OPEN INPUT RESTART-FILE
+    IF WS-RESTART-NON-ESISTE
+        MOVE 0 TO WS-RECORD-DA-SALTARE
+    ELSE
+        READ RESTART-FILE
+            INVALID KEY
+                MOVE 0 TO WS-RECORD-DA-SALTARE
+            NOT INVALID KEY
+                MOVE RST-RECORD-ELABORATI TO WS-RECORD-DA-SALTARE
+        END-READ
+        CLOSE RESTART-FILE
+    END-IF
+    IF WS-RESTART-NON-ESISTE
+        CONTINUE
+    ELSE
+        DISPLAY "Ripresa da checkpoint: " WS-RECORD-DA-SALTARE
+                " record gia' elaborati"
+    END-IF.
+
+2000-APRI-FILE.
+    OPEN INPUT FORNITORE-FILE
+    OPEN I-O LIBRO-MASTER
+    IF WS-LIBRO-NON-ESISTE
+        OPEN OUTPUT LIBRO-MASTER
+        CLOSE LIBRO-MASTER
+        OPEN I-O LIBRO-MASTER
+    END-IF
+    OPEN I-O RESTART-FILE
+    IF WS-RESTART-NON-ESISTE
+        OPEN OUTPUT RESTART-FILE
+        CLOSE RESTART-FILE
+        OPEN I-O RESTART-FILE
+    END-IF
+    OPEN EXTEND LIBRO-AUDIT
+    IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+        OPEN OUTPUT LIBRO-AUDIT
+    END-IF.
+
+2500-SALTA-RECORD-GIA-ELABORATI.
+    PERFORM UNTIL WS-RECORD-SALTATI >= WS-RECORD-DA-SALTARE
+                OR WS-FORNITORE-EOF
+        READ FORNITORE-FILE
+            AT END SET WS-FORNITORE-EOF TO TRUE
+        END-READ
+        IF NOT WS-FORNITORE-EOF
+            ADD 1 TO WS-RECORD-SALTATI
+        END-IF
+    END-PERFORM
+    *> il checkpoint conta i record elaborati dall'inizio del file, non
+    *> solo quelli di questa run: si riparte il contatore da dove il
+    *> checkpoint precedente si era fermato, altrimenti ogni ripresa
+    *> scrive un checkpoint piu' basso di quello vero e si rielaborano
+    *> blocchi gia' fatti ad ogni abend successivo
+    MOVE WS-RECORD-SALTATI TO WS-RECORD-ELABORATI.
+
+3000-CARICA-FORNITORE.
+    READ FORNITORE-FILE
+        AT END SET WS-FORNITORE-EOF TO TRUE
+    END-READ
+    PERFORM UNTIL WS-FORNITORE-EOF
+        PERFORM 3100-SCRIVI-LIBRO
+        ADD 1 TO WS-RECORD-ELABORATI
+        IF FUNCTION MOD (WS-RECORD-ELABORATI, WS-INTERVALLO-CHECKPOINT) = 0
+            PERFORM 3200-SCRIVI-CHECKPOINT
+        END-IF
+        READ FORNITORE-FILE
+            AT END SET WS-FORNITORE-EOF TO TRUE
+        END-READ
+    END-PERFORM.
+
+3100-SCRIVI-LIBRO.
+    *> si legge prima il record esistente (se c'e') cosi' il titolo
+    *> precedente e' disponibile per l'audit prima di essere sovrascritto
+    MOVE FOR-CODICE TO LM-CODICE
+    READ LIBRO-MASTER
+        INVALID KEY
+            SET LIBRO-NUOVO-A-CATALOGO TO TRUE
+            MOVE SPACES TO WS-AUDIT-VAL-VECCHIO
+        NOT INVALID KEY
+            SET LIBRO-GIA-A-CATALOGO TO TRUE
+            MOVE LM-TIT TO WS-AUDIT-VAL-VECCHIO
+    END-READ
+
+    MOVE FOR-CODICE   TO LM-CODICE
+    MOVE FOR-ISBN     TO LM-ISBN
+    MOVE FOR-TIT      TO LM-TIT
+    MOVE FOR-AUT      TO LM-AUT
+    MOVE FOR-GEN      TO LM-GEN
+    MOVE FOR-EDITORE  TO LM-EDITORE
+    MOVE FOR-ANNO-PUB TO LM-ANNO-PUB
+    MOVE FOR-COPIE    TO LM-COPIE
+    MOVE FOR-PREZZO   TO LM-PREZZO
+
+    IF LIBRO-GIA-A-CATALOGO
+        *> codice gia' a catalogo: il caricamento e' idempotente,
+        *> si aggiornano i dati del titolo esistente
+        REWRITE LIBRO-MASTER-RECORD
+            INVALID KEY
+                DISPLAY "Impossibile aggiornare il libro, codice " LM-CODICE
+            NOT INVALID KEY
+                MOVE "LIBRO-AGGIORNATO" TO WS-AUDIT-CAMPO
+                PERFORM 3150-REGISTRA-AUDIT-CARICAMENTO
+        END-REWRITE
+    ELSE
+        WRITE LIBRO-MASTER-RECORD
+            INVALID KEY
+                DISPLAY "Impossibile caricare il libro, codice " LM-CODICE
+            NOT INVALID KEY
+                MOVE "NUOVO-LIBRO" TO WS-AUDIT-CAMPO
+                PERFORM 3150-REGISTRA-AUDIT-CARICAMENTO
+        END-WRITE
+    END-IF.
+
+3150-REGISTRA-AUDIT-CARICAMENTO.
+    ACCEPT WS-DATA-ODIERNA-AUDIT FROM DATE YYYYMMDD
+    ACCEPT WS-ORA-ODIERNA-AUDIT  FROM TIME
+    MOVE WS-DATA-ODIERNA-AUDIT TO AU-DATA
+    MOVE WS-ORA-ODIERNA-AUDIT  TO AU-ORA
+    MOVE WS-OPERATORE          TO AU-OPERATORE
+    MOVE LM-CODICE              TO AU-CODICE
+    MOVE WS-AUDIT-CAMPO         TO AU-CAMPO
+    MOVE WS-AUDIT-VAL-VECCHIO   TO AU-VAL-VECCHIO
+    MOVE LM-TIT                 TO AU-VAL-NUOVO
+    WRITE AUDIT-RECORD.
+
+3200-SCRIVI-CHECKPOINT.
+    MOVE WS-RECORD-ELABORATI TO RST-RECORD-ELABORATI
+    REWRITE RESTART-RECORD
+        INVALID KEY
+            WRITE RESTART-RECORD
+    END-REWRITE
+    DISPLAY "Checkpoint: " WS-RECORD-ELABORATI " record elaborati".
+
+4000-SCRIVI-CHECKPOINT-FINALE.
+    *> il file fornitore e' stato letto fino alla fine senza abend:
+    *> il checkpoint va azzerato, non lasciato all'ultimo valore, altrimenti
+    *> la PROSSIMA consegna del fornitore (un file diverso, stesso nome DD)
+    *> si vedrebbe saltare in silenzio i suoi primi record. Il checkpoint
+    *> resta a un valore diverso da zero solo se il job abortisce a meta'
+    *> caricamento, cioe' esattamente quando serve per una ripresa.
+    MOVE 0 TO RST-RECORD-ELABORATI
+    REWRITE RESTART-RECORD
+        INVALID KEY
+            WRITE RESTART-RECORD
+    END-REWRITE
+    DISPLAY "Caricamento completato: " WS-RECORD-ELABORATI " record elaborati".
+
+9000-CHIUDI-FILE.
+    CLOSE FORNITORE-FILE
+    CLOSE LIBRO-MASTER
+    CLOSE RESTART-FILE
+    CLOSE LIBRO-AUDIT.
