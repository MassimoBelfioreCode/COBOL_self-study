@@ -0,0 +1,178 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RIENTRO.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        *> stesso catalogo aggiornato da PRESTITO
+        SELECT LIBRO-MASTER ASSIGN TO "LIBROMST"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS LM-CODICE
+            FILE STATUS IS WS-LIBRO-STATUS.
+
+        *> log di audit: stesso file condiviso con BIBLIOTECA/AGGIORNA-PREZZO
+        SELECT LIBRO-AUDIT ASSIGN TO "LIBROAUD"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AUDIT-STATUS.
+
+        *> stesso file movimenti scritto da PRESTITO, chiave = PR-ID-PRESTITO
+        SELECT PRESTITI ASSIGN TO "PRESTITI"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS PR-ID-PRESTITO
+            FILE STATUS IS WS-PRESTITI-STATUS.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD  LIBRO-MASTER.
+        COPY LIBRO REPLACING ==:LIBRO-REC:== BY ==LIBRO-MASTER-RECORD==
+                              ==:PFX:==       BY ==LM==.
+
+    FD  LIBRO-AUDIT.
+        COPY AUDIT REPLACING ==:AUDIT-REC:== BY ==AUDIT-RECORD==
+                              ==:PFX:==       BY ==AU==.
+
+    FD  PRESTITI.
+        COPY PRESTITO REPLACING ==:PRESTITO-REC:== BY ==PRESTITO-RECORD==
+                                 ==:PFX:==          BY ==PR==.
+
+    WORKING-STORAGE SECTION.
+      01 WS-LIBRO-STATUS PIC X(2).
+            88 WS-LIBRO-OK          VALUE "00".
+            88 WS-LIBRO-NON-TROVATO VALUE "23".
+            88 WS-LIBRO-NON-ESISTE  VALUE "35".
+
+      01 WS-AUDIT-STATUS PIC X(2).
+            88 WS-AUDIT-OK VALUE "00".
+
+      01 WS-PRESTITI-STATUS PIC X(2).
+            88 WS-PRESTITI-OK          VALUE "00".
+            88 WS-PRESTITI-NON-TROVATO VALUE "23".
+            88 WS-PRESTITI-NON-ESISTE  VALUE "35".
+
+      01 WS-OPERATORE PIC X(8) VALUE "BATCH".
+      01 WS-DATA-ODIERNA-AUDIT PIC 9(8).
+      01 WS-ORA-ODIERNA-AUDIT  PIC 9(8).
+
+    *> dati in ingresso della transazione di rientro: lo stesso operatore
+    *> che ha registrato il prestito conosce la data in cui e' avvenuto
+      01 WS-INPUT-RIENTRO.
+            02 WS-IN-CODICE-LIBRO   PIC X(10).
+            02 WS-IN-CODICE-UTENTE  PIC X(10).
+            02 WS-IN-DATA-PRESTITO  PIC 9(8).
+
+      01 WS-DATA-ODIERNA PIC 9(8).
+
+      01 WS-RIENTRO-VALIDO PIC X(1) VALUE "N".
+            88 RIENTRO-VALIDO     VALUE "S".
+            88 RIENTRO-NON-VALIDO VALUE "N".
+
+      *> formattazione leggibile delle copie per la colonna di testo del log
+      01 WS-COPIE-EDIT     PIC ZZ9.
+      01 WS-COPIE-VECCHIE  PIC 9(3).
+
+PROCEDURE DIVISION.
+0000-MAIN.
+    PERFORM 1000-APRI-FILE
+    PERFORM 2000-ACCETTA-RICHIESTA
+    PERFORM 3000-LEGGI-PRESTITO
+    IF RIENTRO-VALIDO
+        PERFORM 4000-REGISTRA-RIENTRO
+    END-IF
+    PERFORM 9000-CHIUDI-FILE
+    STOP RUN.
+
+1000-APRI-FILE.
+    OPEN I-O LIBRO-MASTER
+    IF WS-LIBRO-NON-ESISTE
+        OPEN OUTPUT LIBRO-MASTER
+        CLOSE LIBRO-MASTER
+        OPEN I-O LIBRO-MASTER
+    END-IF
+    OPEN EXTEND LIBRO-AUDIT
+    IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+        OPEN OUTPUT LIBRO-AUDIT
+    END-IF
+    OPEN I-O PRESTITI
+    IF WS-PRESTITI-NON-ESISTE
+        OPEN OUTPUT PRESTITI
+        CLOSE PRESTITI
+        OPEN I-O PRESTITI
+    END-IF.
+
+2000-ACCETTA-RICHIESTA.
+    DISPLAY "Codice libro: " WITH NO ADVANCING
+    ACCEPT WS-IN-CODICE-LIBRO
+    DISPLAY "Codice utente: " WITH NO ADVANCING
+    ACCEPT WS-IN-CODICE-UTENTE
+    DISPLAY "Data del prestito (YYYYMMDD): " WITH NO ADVANCING
+    ACCEPT WS-IN-DATA-PRESTITO.
+
+3000-LEGGI-PRESTITO.
+    SET RIENTRO-VALIDO TO TRUE
+    STRING WS-IN-CODICE-UTENTE  DELIMITED BY SIZE
+           WS-IN-CODICE-LIBRO   DELIMITED BY SIZE
+           WS-IN-DATA-PRESTITO  DELIMITED BY SIZE
+        INTO PR-ID-PRESTITO
+    READ PRESTITI
+        INVALID KEY
+            DISPLAY "Prestito non trovato per utente "
+                    WS-IN-CODICE-UTENTE " libro " WS-IN-CODICE-LIBRO
+                    " data " WS-IN-DATA-PRESTITO
+            SET RIENTRO-NON-VALIDO TO TRUE
+    END-READ
+    IF RIENTRO-VALIDO AND PR-DATA-RIENTRO NOT = SPACES
+        DISPLAY "Prestito gia' rientrato il " PR-DATA-RIENTRO
+        SET RIENTRO-NON-VALIDO TO TRUE
+    END-IF.
+
+4000-REGISTRA-RIENTRO.
+    ACCEPT WS-DATA-ODIERNA FROM DATE YYYYMMDD
+    MOVE WS-DATA-ODIERNA TO PR-DATA-RIENTRO
+    REWRITE PRESTITO-RECORD
+        INVALID KEY
+            DISPLAY "Impossibile registrare il rientro, prestito "
+                    PR-ID-PRESTITO
+        NOT INVALID KEY
+            MOVE PR-CODICE-LIBRO TO LM-CODICE
+            READ LIBRO-MASTER
+                INVALID KEY
+                    DISPLAY "Libro non trovato a catalogo: codice "
+                            LM-CODICE
+                NOT INVALID KEY
+                    PERFORM 4100-AUMENTA-COPIA
+            END-READ
+            DISPLAY "Rientro registrato: libro " PR-CODICE-LIBRO
+                    " utente " PR-CODICE-UTENTE
+                    " il " WS-DATA-ODIERNA
+    END-REWRITE.
+
+4100-AUMENTA-COPIA.
+    MOVE LM-COPIE TO WS-COPIE-VECCHIE
+    ADD 1 TO LM-COPIE
+    REWRITE LIBRO-MASTER-RECORD
+        INVALID KEY
+            DISPLAY "Impossibile aggiornare le copie, codice " LM-CODICE
+        NOT INVALID KEY
+            PERFORM 4200-REGISTRA-AUDIT-COPIE
+    END-REWRITE.
+
+4200-REGISTRA-AUDIT-COPIE.
+    ACCEPT WS-DATA-ODIERNA-AUDIT FROM DATE YYYYMMDD
+    ACCEPT WS-ORA-ODIERNA-AUDIT  FROM TIME
+    MOVE WS-DATA-ODIERNA-AUDIT TO AU-DATA
+    MOVE WS-ORA-ODIERNA-AUDIT  TO AU-ORA
+    MOVE WS-OPERATORE          TO AU-OPERATORE
+    MOVE LM-CODICE              TO AU-CODICE
+    MOVE "COPIE"                TO AU-CAMPO
+    MOVE WS-COPIE-VECCHIE TO WS-COPIE-EDIT
+    MOVE WS-COPIE-EDIT    TO AU-VAL-VECCHIO
+    MOVE LM-COPIE         TO WS-COPIE-EDIT
+    MOVE WS-COPIE-EDIT    TO AU-VAL-NUOVO
+    WRITE AUDIT-RECORD.
+
+9000-CHIUDI-FILE.
+    CLOSE LIBRO-MASTER
+    CLOSE LIBRO-AUDIT
+    CLOSE PRESTITI.
