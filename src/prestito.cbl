@@ -0,0 +1,185 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PRESTITO.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        *> stesso catalogo letto/aggiornato da BIBLIOTECA
+        SELECT LIBRO-MASTER ASSIGN TO "LIBROMST"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS LM-CODICE
+            FILE STATUS IS WS-LIBRO-STATUS.
+
+        *> log di audit: stesso file condiviso con BIBLIOTECA/AGGIORNA-PREZZO
+        SELECT LIBRO-AUDIT ASSIGN TO "LIBROAUD"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AUDIT-STATUS.
+
+        *> un record per ogni movimento di prestito, chiave = PR-ID-PRESTITO
+        SELECT PRESTITI ASSIGN TO "PRESTITI"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS PR-ID-PRESTITO
+            FILE STATUS IS WS-PRESTITI-STATUS.
+
+DATA DIVISION.
+    FILE SECTION.
+    *> layout del catalogo, deve combaciare con quello in BIBLIOTECA
+    FD  LIBRO-MASTER.
+        COPY LIBRO REPLACING ==:LIBRO-REC:== BY ==LIBRO-MASTER-RECORD==
+                              ==:PFX:==       BY ==LM==.
+
+    FD  LIBRO-AUDIT.
+        COPY AUDIT REPLACING ==:AUDIT-REC:== BY ==AUDIT-RECORD==
+                              ==:PFX:==       BY ==AU==.
+
+    *> un record per ogni movimento di prestito, anche letto da RIENTRO
+    *> e PRESTITI-SCADUTI
+    FD  PRESTITI.
+        COPY PRESTITO REPLACING ==:PRESTITO-REC:== BY ==PRESTITO-RECORD==
+                                 ==:PFX:==          BY ==PR==.
+
+    WORKING-STORAGE SECTION.
+      01 WS-LIBRO-STATUS PIC X(2).
+            88 WS-LIBRO-OK          VALUE "00".
+            88 WS-LIBRO-NON-TROVATO VALUE "23".
+            88 WS-LIBRO-NON-ESISTE  VALUE "35".
+
+      01 WS-AUDIT-STATUS PIC X(2).
+            88 WS-AUDIT-OK VALUE "00".
+
+      01 WS-PRESTITI-STATUS PIC X(2).
+            88 WS-PRESTITI-OK         VALUE "00".
+            88 WS-PRESTITI-DUPLICATO  VALUE "22".
+            88 WS-PRESTITI-NON-ESISTE VALUE "35".
+
+      01 WS-OPERATORE PIC X(8) VALUE "BATCH".
+      01 WS-DATA-ODIERNA-AUDIT PIC 9(8).
+      01 WS-ORA-ODIERNA-AUDIT  PIC 9(8).
+
+      01 WS-GIORNI-PRESTITO PIC 9(2) VALUE 14.
+
+    *> dati in ingresso della transazione di prestito
+      01 WS-INPUT-PRESTITO.
+            02 WS-IN-CODICE-LIBRO  PIC X(10).
+            02 WS-IN-CODICE-UTENTE PIC X(10).
+
+      01 WS-DATA-ODIERNA.
+            02 WS-DATA-ODIERNA-YYYYMMDD PIC 9(8).
+
+      01 WS-DATA-SCADENZA-NUM PIC 9(8).
+
+      *> formattazione leggibile delle copie per la colonna di testo del log
+      01 WS-COPIE-EDIT     PIC ZZ9.
+      01 WS-COPIE-VECCHIE  PIC 9(3).
+
+PROCEDURE DIVISION.
+0000-MAIN.
+    PERFORM 1000-APRI-FILE
+    PERFORM 2000-ACCETTA-RICHIESTA
+    PERFORM 3000-VERIFICA-LIBRO
+    IF WS-LIBRO-OK
+        PERFORM 4000-REGISTRA-PRESTITO
+    END-IF
+    PERFORM 9000-CHIUDI-FILE
+    STOP RUN.
+
+1000-APRI-FILE.
+    OPEN I-O LIBRO-MASTER
+    IF WS-LIBRO-NON-ESISTE
+        OPEN OUTPUT LIBRO-MASTER
+        CLOSE LIBRO-MASTER
+        OPEN I-O LIBRO-MASTER
+    END-IF
+    OPEN EXTEND LIBRO-AUDIT
+    IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+        OPEN OUTPUT LIBRO-AUDIT
+    END-IF
+    OPEN I-O PRESTITI
+    IF WS-PRESTITI-NON-ESISTE
+        OPEN OUTPUT PRESTITI
+        CLOSE PRESTITI
+        OPEN I-O PRESTITI
+    END-IF.
+
+2000-ACCETTA-RICHIESTA.
+    DISPLAY "Codice libro: " WITH NO ADVANCING
+    ACCEPT WS-IN-CODICE-LIBRO
+    DISPLAY "Codice utente: " WITH NO ADVANCING
+    ACCEPT WS-IN-CODICE-UTENTE.
+
+3000-VERIFICA-LIBRO.
+    MOVE WS-IN-CODICE-LIBRO TO LM-CODICE
+    READ LIBRO-MASTER
+        INVALID KEY
+            DISPLAY "Libro non trovato a catalogo: codice " LM-CODICE
+            SET WS-LIBRO-NON-TROVATO TO TRUE
+    END-READ
+    IF WS-LIBRO-OK AND LM-COPIE NOT > 0
+        DISPLAY "Nessuna copia disponibile per il prestito: codice "
+                LM-CODICE
+        SET WS-LIBRO-NON-TROVATO TO TRUE
+    END-IF.
+
+4000-REGISTRA-PRESTITO.
+    ACCEPT WS-DATA-ODIERNA-YYYYMMDD FROM DATE YYYYMMDD
+    *> aritmetica su data di calendario vera, non sul formato YYYYMMDD
+    *> grezzo (che sforerebbe a fine mese)
+    COMPUTE WS-DATA-SCADENZA-NUM =
+        FUNCTION DATE-OF-INTEGER (
+            FUNCTION INTEGER-OF-DATE (WS-DATA-ODIERNA-YYYYMMDD)
+            + WS-GIORNI-PRESTITO)
+
+    *> la chiave include la data prestito: lo stesso utente puo'
+    *> riprendere lo stesso libro in un'altra data senza collisioni
+    STRING WS-IN-CODICE-UTENTE       DELIMITED BY SIZE
+           WS-IN-CODICE-LIBRO        DELIMITED BY SIZE
+           WS-DATA-ODIERNA-YYYYMMDD  DELIMITED BY SIZE
+        INTO PR-ID-PRESTITO
+
+    MOVE WS-IN-CODICE-LIBRO        TO PR-CODICE-LIBRO
+    MOVE WS-IN-CODICE-UTENTE       TO PR-CODICE-UTENTE
+    MOVE WS-DATA-ODIERNA-YYYYMMDD  TO PR-DATA-PRESTITO
+    MOVE WS-DATA-SCADENZA-NUM      TO PR-DATA-SCADENZA
+    MOVE SPACES                    TO PR-DATA-RIENTRO
+
+    WRITE PRESTITO-RECORD
+        INVALID KEY
+            DISPLAY "Prestito gia' registrato oggi per utente "
+                    WS-IN-CODICE-UTENTE " libro " WS-IN-CODICE-LIBRO
+        NOT INVALID KEY
+            PERFORM 4100-SCALA-COPIA
+            DISPLAY "Prestito registrato: libro " LM-TIT
+                    " a utente " WS-IN-CODICE-UTENTE
+                    " scadenza " PR-DATA-SCADENZA
+    END-WRITE.
+
+4100-SCALA-COPIA.
+    MOVE LM-COPIE TO WS-COPIE-VECCHIE
+    SUBTRACT 1 FROM LM-COPIE
+    REWRITE LIBRO-MASTER-RECORD
+        INVALID KEY
+            DISPLAY "Impossibile aggiornare le copie, codice " LM-CODICE
+        NOT INVALID KEY
+            PERFORM 4200-REGISTRA-AUDIT-COPIE
+    END-REWRITE.
+
+4200-REGISTRA-AUDIT-COPIE.
+    ACCEPT WS-DATA-ODIERNA-AUDIT FROM DATE YYYYMMDD
+    ACCEPT WS-ORA-ODIERNA-AUDIT  FROM TIME
+    MOVE WS-DATA-ODIERNA-AUDIT TO AU-DATA
+    MOVE WS-ORA-ODIERNA-AUDIT  TO AU-ORA
+    MOVE WS-OPERATORE          TO AU-OPERATORE
+    MOVE LM-CODICE              TO AU-CODICE
+    MOVE "COPIE"                TO AU-CAMPO
+    MOVE WS-COPIE-VECCHIE TO WS-COPIE-EDIT
+    MOVE WS-COPIE-EDIT    TO AU-VAL-VECCHIO
+    MOVE LM-COPIE         TO WS-COPIE-EDIT
+    MOVE WS-COPIE-EDIT    TO AU-VAL-NUOVO
+    WRITE AUDIT-RECORD.
+
+9000-CHIUDI-FILE.
+    CLOSE LIBRO-MASTER
+    CLOSE LIBRO-AUDIT
+    CLOSE PRESTITI.
