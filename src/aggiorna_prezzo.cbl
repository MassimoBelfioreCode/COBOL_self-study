@@ -0,0 +1,131 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AGGIORNA-PREZZO.
+ENVIRONMENT DIVISION.
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+        *> stesso catalogo letto/aggiornato da BIBLIOTECA
+        SELECT LIBRO-MASTER ASSIGN TO "LIBROMST"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS LM-CODICE
+            FILE STATUS IS WS-LIBRO-STATUS.
+
+        *> stesso log di audit scritto da BIBLIOTECA per ogni cambio al master
+        SELECT LIBRO-AUDIT ASSIGN TO "LIBROAUD"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-AUDIT-STATUS.
+
+DATA DIVISION.
+    FILE SECTION.
+    FD  LIBRO-MASTER.
+        COPY LIBRO REPLACING ==:LIBRO-REC:== BY ==LIBRO-MASTER-RECORD==
+                              ==:PFX:==       BY ==LM==.
+
+    FD  LIBRO-AUDIT.
+        COPY AUDIT REPLACING ==:AUDIT-REC:== BY ==AUDIT-RECORD==
+                              ==:PFX:==       BY ==AU==.
+
+    WORKING-STORAGE SECTION.
+      01 WS-LIBRO-STATUS PIC X(2).
+            88 WS-LIBRO-OK          VALUE "00".
+            88 WS-LIBRO-NON-TROVATO VALUE "23".
+            88 WS-LIBRO-NON-ESISTE  VALUE "35".
+
+      01 WS-AUDIT-STATUS PIC X(2).
+            88 WS-AUDIT-OK VALUE "00".
+
+      01 WS-OPERATORE PIC X(8) VALUE "BATCH".
+
+      01 WS-IN-CODICE       PIC X(10).
+
+      *> il prezzo si accetta in centesimi (solo cifre, come le date)
+      *> invece che digitando il punto decimale: un ACCEPT con il punto
+      *> decimale dentro un campo numerico non editato non e' affidabile
+      *> su questo runtime e corrompe in silenzio l'ultima cifra per
+      *> valori del tipo 0dd.dd (es. 019.99 viene letto come 019.90)
+      01 WS-IN-PREZZO-CENTESIMI PIC 9(5).
+      01 WS-IN-PREZZO-NUOVO     PIC 9(3)V9(2).
+      01 WS-PREZZO-VECCHIO      PIC 9(3)V9(2).
+
+      *> formattazione leggibile del prezzo per la colonna di testo del log
+      01 WS-PREZZO-EDIT PIC ZZ9.99.
+
+      01 WS-DATA-ODIERNA PIC 9(8).
+      01 WS-ORA-ODIERNA  PIC 9(8).
+
+PROCEDURE DIVISION.
+0000-MAIN.
+    PERFORM 1000-APRI-FILE
+    PERFORM 2000-ACCETTA-RICHIESTA
+    PERFORM 3000-LEGGI-LIBRO
+    IF WS-LIBRO-OK AND WS-IN-PREZZO-NUOVO > 0
+        PERFORM 4000-AGGIORNA-E-REGISTRA
+    ELSE
+        IF WS-LIBRO-OK
+            DISPLAY "Prezzo non valido, aggiornamento rifiutato: codice "
+                    LM-CODICE
+        END-IF
+    END-IF
+    PERFORM 9000-CHIUDI-FILE
+    STOP RUN.
+
+1000-APRI-FILE.
+    OPEN I-O LIBRO-MASTER
+    IF WS-LIBRO-NON-ESISTE
+        OPEN OUTPUT LIBRO-MASTER
+        CLOSE LIBRO-MASTER
+        OPEN I-O LIBRO-MASTER
+    END-IF
+    OPEN EXTEND LIBRO-AUDIT
+    IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+        OPEN OUTPUT LIBRO-AUDIT
+    END-IF.
+
+2000-ACCETTA-RICHIESTA.
+    DISPLAY "Codice libro da aggiornare: " WITH NO ADVANCING
+    ACCEPT WS-IN-CODICE
+    DISPLAY "Nuovo prezzo (netto) in centesimi, es. 1999 per 19.99: "
+            WITH NO ADVANCING
+    ACCEPT WS-IN-PREZZO-CENTESIMI
+    COMPUTE WS-IN-PREZZO-NUOVO = WS-IN-PREZZO-CENTESIMI / 100.
+
+3000-LEGGI-LIBRO.
+    MOVE WS-IN-CODICE TO LM-CODICE
+    READ LIBRO-MASTER
+        INVALID KEY
+            DISPLAY "Libro non trovato a catalogo: codice " LM-CODICE
+    END-READ.
+
+4000-AGGIORNA-E-REGISTRA.
+    MOVE LM-PREZZO TO WS-PREZZO-VECCHIO
+    MOVE WS-IN-PREZZO-NUOVO TO LM-PREZZO
+    REWRITE LIBRO-MASTER-RECORD
+        INVALID KEY
+            DISPLAY "Impossibile aggiornare il prezzo, codice " LM-CODICE
+        NOT INVALID KEY
+            PERFORM 4100-REGISTRA-AUDIT-PREZZO
+            DISPLAY "Prezzo aggiornato: codice " LM-CODICE
+                    " da " WS-PREZZO-VECCHIO " a " WS-IN-PREZZO-NUOVO
+    END-REWRITE.
+
+4100-REGISTRA-AUDIT-PREZZO.
+    ACCEPT WS-DATA-ODIERNA FROM DATE YYYYMMDD
+    ACCEPT WS-ORA-ODIERNA  FROM TIME
+
+    MOVE WS-DATA-ODIERNA TO AU-DATA
+    MOVE WS-ORA-ODIERNA  TO AU-ORA
+    MOVE WS-OPERATORE    TO AU-OPERATORE
+    MOVE LM-CODICE       TO AU-CODICE
+    MOVE "PREZZO"        TO AU-CAMPO
+
+    MOVE WS-PREZZO-VECCHIO TO WS-PREZZO-EDIT
+    MOVE WS-PREZZO-EDIT    TO AU-VAL-VECCHIO
+    MOVE WS-IN-PREZZO-NUOVO TO WS-PREZZO-EDIT
+    MOVE WS-PREZZO-EDIT     TO AU-VAL-NUOVO
+
+    WRITE AUDIT-RECORD.
+
+9000-CHIUDI-FILE.
+    CLOSE LIBRO-MASTER
+    CLOSE LIBRO-AUDIT.
