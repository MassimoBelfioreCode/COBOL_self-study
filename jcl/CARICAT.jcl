@@ -0,0 +1,36 @@
+//CARICAT  JOB (ACCT),'CARICA CATALOGO',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* RICARICA MASSIVA DEL CATALOGO LIBRI DA FILE FORNITORE
+//*
+//* STEP020 esegue CARICA-CATALOGO, che legge FORNIDAT a blocchi,
+//* scrive/aggiorna LIBROMST e scrive un checkpoint ogni 1000
+//* record in RESTART. Il programma azzera il checkpoint da solo
+//* a fine step se arriva in fondo a FORNIDAT senza errori, quindi
+//* questo JOB va risubmesso cosi' com'e' per ogni nuova consegna
+//* del fornitore.
+//*
+//* Se invece il job abortisce A META' dello step (il checkpoint
+//* resta diverso da zero perche' lo step non e' arrivato alla
+//* fine), va risubmesso aggiungendo RESTART=STEP020 sulla JOB
+//* card qui sopra. NON lasciare RESTART= permanente sulla JOB
+//* card: va aggiunto solo per quella singola riesecuzione e
+//* tolto di nuovo una volta che il caricamento e' stato
+//* completato, altrimenti lo step verrebbe sempre riavviato a
+//* meta' anche per le consegne successive.
+//*--------------------------------------------------------------
+//STEP020  EXEC PGM=CARICACT
+//STEPLIB  DD   DSN=PROD.BIBLIO.LOADLIB,DISP=SHR
+//FORNIDAT DD   DSN=PROD.BIBLIO.FORNITORE.ESTRAZ,DISP=SHR
+//LIBROMST DD   DSN=PROD.BIBLIO.LIBROMST,DISP=SHR
+//* RESTART e LIBROMST vengono creati dal programma stesso al
+//* primo avvio se non esistono (OPEN I-O con fallback a OPEN
+//* OUTPUT), ma il dataset va comunque pre-allocato una tantum
+//* (es. IDCAMS DEFINE per LIBROMST, IEFBR14 per RESTART) prima
+//* del primo CARICAT: l'allocazione JCL avviene prima che il
+//* programma possa crearlo lui.
+//RESTART  DD   DSN=PROD.BIBLIO.CARICAT.RESTART,DISP=SHR
+//LIBROAUD DD   DSN=PROD.BIBLIO.LIBROAUD,
+//             DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
